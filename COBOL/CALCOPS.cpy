@@ -0,0 +1,11 @@
+      *--------------------------------------------------------------*
+      * CALCOPS.cpy
+      * Shared list of operators STUPID-CALCULATOR actually knows how
+      * to EVALUATE.  COPY this right after the PIC X(1) item that
+      * holds the operator (WS-OPERATOR / CE-OPERATOR / etc) so the
+      * 88-levels attach to that item - one place to add an operator
+      * instead of fixing the EVALUATE *and* every ACCEPT validation
+      * loop separately.
+      *--------------------------------------------------------------*
+           88 WS-OP-IS-VALID VALUE '+' '-' '*' 'x' 'X' '/'.
+           88 WS-OP-IS-DIVIDE VALUE '/'.
