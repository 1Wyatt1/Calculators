@@ -14,36 +14,744 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-      * Nothing here kiddo :), no files, just sadness
+       FILE-CONTROL.
+      * batch mode files, CALCIN/CALCOUT/CALCERR are the JCL DD names
+           SELECT CALC-TRANS-FILE ASSIGN TO 'CALCIN'
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALC-RESULT-FILE ASSIGN TO 'CALCOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT CALC-ERROR-LOG ASSIGN TO 'CALCERR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+      * permanent audit trail - one record per calculation, every run
+           SELECT CALC-AUDIT-LOG ASSIGN TO 'CALCAUD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+      * CSV-ish extract the GL reporting job reads in
+           SELECT CALC-GL-EXTRACT ASSIGN TO 'CALCGLX'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLX-STATUS.
+      * restart checkpoint - last good record number in CALCIN
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO 'CALCCKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+      * optional rounding/precision control record
+           SELECT CALC-PARM-FILE ASSIGN TO 'CALCPARM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CT-RECORD.
+           05 CT-CHAIN-ID PIC X(4).
+           05 CT-OPERATOR PIC X(1).
+           05 CT-A PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CT-B PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  CALC-RESULT-FILE.
+       01  CR-RECORD.
+           05 CR-OPERATOR PIC X(1).
+           05 CR-A PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CR-B PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CR-RESULT PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE
+              CHARACTER.
+
+       FD  CALC-ERROR-LOG.
+       01  CE-RECORD.
+           05 CE-RECORD-NUM PIC 9(9).
+           05 CE-REASON-CODE PIC X(2).
+           05 CE-REASON-TEXT PIC X(30).
+           05 CE-OPERATOR PIC X(1).
+           05 CE-A PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CE-B PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+
+      * one record per EVALUATE pass - operator, both operands, the
+      * result and a timestamp, so auditors have something better
+      * than an old sysout listing to go dig through
+       FD  CALC-AUDIT-LOG.
+       01  AL-RECORD.
+           05 AL-TIMESTAMP PIC X(21).
+           05 AL-RECORD-NUM PIC 9(9).
+           05 AL-OPERATOR PIC X(1).
+           05 AL-A PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+           05 AL-B PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+           05 AL-RESULT PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE
+              CHARACTER.
+
+      * CSV extract handed to the GL reporting job
+       FD  CALC-GL-EXTRACT.
+       01  GL-RECORD PIC X(80).
+
+      * last successfully processed CALCIN record number, plus enough
+      * chain state (req 006) to resume mid-chain instead of reseeding
+      * a continuation record's accumulator from the wrong operand.
+      * CK-LAST-RECORD-NUM = ZERO means "no restart needed" - that is
+      * what a clean end-of-job leaves behind (see CLEAR-CHECKPOINT-
+      * PARA), since record 0 skip-ahead is the same as starting fresh.
+       FD  CALC-CHECKPOINT-FILE.
+       01  CK-RECORD.
+           05 CK-LAST-RECORD-NUM PIC 9(9).
+           05 CK-CHAIN-ID PIC X(4).
+           05 CK-CHAIN-TOTAL PIC S9(16)V9(4) SIGN IS TRAILING
+              SEPARATE CHARACTER.
+      * was CK-CHAIN-ID's chain already broken (a rejected step) as of
+      * this checkpoint? must travel with it, or a restart silently
+      * un-breaks a broken chain and resumes computing against the
+      * stale CK-CHAIN-TOTAL as if it were still good
+           05 CK-CHAIN-BROKEN-SW PIC X(1).
+
+      * rounding/precision control card - optional, defaults apply
+      * when CALCPARM isn't supplied. PM-JOB-ID optionally overrides
+      * the per-run GL extract identifier (req 008); left blank, the
+      * time-derived default set in SET-DEFAULT-JOB-ID-PARA is kept.
+       FD  CALC-PARM-FILE.
+       01  PM-RECORD.
+           05 PM-ROUND-SW PIC X(1).
+           05 PM-DEC-PLACES PIC 9(1).
+           05 PM-JOB-ID PIC X(8).
+
        WORKING-STORAGE SECTION.
       * funny temporal
        01 WS-OPERATOR PIC X(1).
-       01 WS-A PIC 9(16)V9(4).
-       01 WS-B PIC 9(16)V9(4).
+           COPY CALCOPS.
+       01 WS-A PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+       01 WS-B PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE CHARACTER.
+       01 WS-B-ORIGINAL PIC S9(16)V9(4) SIGN IS TRAILING SEPARATE
+          CHARACTER.
+
+      * signed edited fields so the sign actually shows up on DISPLAY
+       01 WS-A-EDIT PIC -(16)9.9(4).
+       01 WS-B-EDIT PIC -(16)9.9(4).
+       01 WS-RESULT-EDIT PIC -(16)9.9(4).
+
+      * run-mode switch, I=one-off ACCEPT prompts, B=CALCIN batch file
+       01 WS-RUN-MODE PIC X(1).
+
+       01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+          88 END-OF-TRANS-FILE VALUE 'Y'.
+
+       01 WS-CALC-VALID-SW PIC X(1) VALUE 'Y'.
+          88 WS-CALC-VALID VALUE 'Y'.
+          88 WS-CALC-INVALID VALUE 'N'.
+
+      * interactive ACCEPT validation loop switches and raw buffers
+       01 WS-OP-VALID-SW PIC X(1) VALUE 'N'.
+          88 WS-OP-VALID VALUE 'Y'.
+       01 WS-NUM-VALID-SW PIC X(1) VALUE 'N'.
+          88 WS-NUM-VALID VALUE 'Y'.
+       01 WS-A-INPUT PIC X(22).
+       01 WS-B-INPUT PIC X(22).
+       01 WS-CHAIN-MORE-SW PIC X(1) VALUE 'N'.
+          88 WS-CHAIN-MORE VALUE 'Y'.
+
+      * record number of the CALCIN record currently being processed,
+      * and the restart/checkpoint bookkeeping around it
+       01 WS-RECORD-NUM PIC 9(9) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-RESTART-SKIP-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-SKIP-IDX PIC 9(9) VALUE ZERO.
+       01 WS-CKP-STATUS PIC X(2) VALUE '00'.
+
+      * FILE STATUS for the four output files that must resume with
+      * OPEN EXTEND (not OPEN OUTPUT, which truncates) on a checkpoint
+      * restart - see ENTRY_PARA / OPEN-LOG-FILES-PARA /
+      * OPEN-RESULT-FILE-PARA
+       01 WS-OUT-STATUS PIC X(2) VALUE '00'.
+       01 WS-ERR-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUD-STATUS PIC X(2) VALUE '00'.
+       01 WS-GLX-STATUS PIC X(2) VALUE '00'.
+
+      * chained operations - WS-B is the running accumulator, a chain
+      * record just supplies the next operator/operand pair. When a
+      * step in the chain (the base or any continuation) is rejected,
+      * WS-B is left stale (the EVALUATE that would update it never
+      * ran), so every later record sharing this chain id must also be
+      * rejected instead of silently computing against that stale
+      * value - WS-CHAIN-BROKEN-SW tracks that for the chain currently
+      * identified by WS-PREV-CHAIN-ID.
+       01 WS-PREV-CHAIN-ID PIC X(4) VALUE SPACES.
+       01 WS-CHAIN-BROKEN-SW PIC X(1) VALUE 'N'.
+          88 WS-CHAIN-IS-BROKEN VALUE 'Y'.
+
+      * rounding/precision parameter, defaulted if CALCPARM is absent
+       01 WS-PARM-STATUS PIC X(2) VALUE '00'.
+       01 WS-ROUND-SW PIC X(1) VALUE 'T'.
+          88 WS-ROUND-ON VALUE 'R'.
+       01 WS-DEC-PLACES PIC 9(1) VALUE 4.
+       01 WS-SCALE-FACTOR PIC 9(9) VALUE 1.
+      * WS-B is PIC S9(16)V9(4) - up to 16 integer + 4 decimal digits.
+      * Scaling by up to 10**4 to strip decimals shifts that into an
+      * up-to-20-digit integer, so the temp needs all 20 digits, not
+      * 18, or large operands silently lose precision here.
+       01 WS-PRECISION-TEMP PIC S9(20) VALUE ZERO.
+
+      * GL extract job/run identifier - defaulted per run from the
+      * wall clock (SET-DEFAULT-JOB-ID-PARA), overridable via the
+      * optional PM-JOB-ID on CALCPARM
+       01 WS-JOB-ID PIC X(8) VALUE SPACES.
+
+      * timestamp for the audit log
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CDT-DATE PIC 9(8).
+           05 WS-CDT-TIME PIC 9(8).
+           05 WS-CDT-DIFF PIC X(5).
+
+      * daily summary counters and accumulators
+       01 WS-CNT-ADD PIC 9(9) VALUE ZERO.
+       01 WS-CNT-SUB PIC 9(9) VALUE ZERO.
+       01 WS-CNT-MUL PIC 9(9) VALUE ZERO.
+       01 WS-CNT-DIV PIC 9(9) VALUE ZERO.
+       01 WS-CNT-REJECTED PIC 9(9) VALUE ZERO.
+       01 WS-RESULT-COUNT PIC 9(9) VALUE ZERO.
+       01 WS-FIRST-RESULT-SW PIC X(1) VALUE 'Y'.
+       01 WS-TOTAL-RESULT PIC S9(18)V9(4) VALUE ZERO.
+       01 WS-MIN-RESULT PIC S9(18)V9(4) VALUE ZERO.
+       01 WS-MAX-RESULT PIC S9(18)V9(4) VALUE ZERO.
+       01 WS-AVG-RESULT PIC S9(18)V9(4) VALUE ZERO.
+
+      * signed edited fields for the summary report - an unedited
+      * signed DISPLAY item has no SIGN clause here (it is never
+      * round-tripped through a fixed file record the way WS-A/WS-B
+      * are) so on the target mainframe it would overpunch the sign
+      * into the last digit instead of showing a legible +/-
+       01 WS-TOTAL-EDIT PIC -(18)9.9(4).
+       01 WS-MIN-EDIT PIC -(18)9.9(4).
+       01 WS-MAX-EDIT PIC -(18)9.9(4).
+       01 WS-AVG-EDIT PIC -(18)9.9(4).
 
        PROCEDURE DIVISION.
        ENTRY_PARA.
-           DISPLAY 'Operator:'.
-           ACCEPT WS-OPERATOR.
-           DISPLAY 'Number1:'.
-           ACCEPT WS-A.
-           DISPLAY 'Number2:'.
-           ACCEPT WS-B.
+      * must know whether this run is resuming a checkpoint *before*
+      * CALCERR/CALCAUD/CALCGLX are opened below - OPEN OUTPUT
+      * truncates, so opening them unconditionally here would destroy
+      * every prior run's records for the very records restart is
+      * about to skip past, not just the ones it's about to reprocess
+           PERFORM CHECK-RESTART-PARA.
+           PERFORM OPEN-LOG-FILES-PARA.
 
-           DISPLAY 'Formula ', WS-A, ' ', WS-OPERATOR, ' ', WS-B.
+           PERFORM SET-DEFAULT-JOB-ID-PARA.
+           PERFORM READ-PRECISION-PARM-PARA.
 
-      * code duplication because limine memes
-           EVALUATE WS-OPERATOR
-              WHEN '+' ADD WS-A TO WS-B
-              WHEN '-' SUBTRACT WS-A FROM WS-B
-              WHEN '*' MULTIPLY WS-A BY WS-B
-              WHEN 'x' MULTIPLY WS-A BY WS-B
-              WHEN 'X' MULTIPLY WS-A BY WS-B
-              WHEN '/' DIVIDE WS-A INTO WS-B
-              WHEN OTHER STOP RUN
+           DISPLAY 'Run mode (I=Interactive, B=Batch file):'.
+           ACCEPT WS-RUN-MODE.
+
+           EVALUATE WS-RUN-MODE
+              WHEN 'B' PERFORM BATCH-CALC-PARA
+              WHEN 'b' PERFORM BATCH-CALC-PARA
+              WHEN OTHER PERFORM INTERACTIVE-CALC-PARA
            END-EVALUATE.
 
-           DISPLAY 'Result: ', WS-B.
+           CLOSE CALC-ERROR-LOG.
+           CLOSE CALC-AUDIT-LOG.
+           CLOSE CALC-GL-EXTRACT.
+
+           PERFORM SUMMARY-REPORT-PARA.
+
            STOP RUN.
+
+      * CALCERR/CALCAUD/CALCGLX span the whole run (interactive and
+      * batch both write to them), so they're opened once here rather
+      * than per mode. On a checkpoint restart (WS-RESTART-SKIP-COUNT
+      * > 0, set by CHECK-RESTART-PARA above) OPEN EXTEND instead of
+      * OPEN OUTPUT, so the prior run's records for the
+      * already-processed part of CALCIN are appended to, not
+      * destroyed. OPEN EXTEND fails with FILE STATUS '35' if the file
+      * doesn't exist yet (e.g. a stale/corrupt checkpoint claiming a
+      * restart when there's nothing to append to) - fall back to
+      * OPEN OUTPUT in that case rather than leaving the file unopened.
+       OPEN-LOG-FILES-PARA.
+           IF WS-RESTART-SKIP-COUNT > 0
+               OPEN EXTEND CALC-ERROR-LOG
+               IF WS-ERR-STATUS = '35'
+                   OPEN OUTPUT CALC-ERROR-LOG
+               END-IF
+
+               OPEN EXTEND CALC-AUDIT-LOG
+               IF WS-AUD-STATUS = '35'
+                   OPEN OUTPUT CALC-AUDIT-LOG
+               END-IF
+
+               OPEN EXTEND CALC-GL-EXTRACT
+               IF WS-GLX-STATUS = '35'
+                   OPEN OUTPUT CALC-GL-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-ERROR-LOG
+               OPEN OUTPUT CALC-AUDIT-LOG
+               OPEN OUTPUT CALC-GL-EXTRACT
+           END-IF.
+
+      * a per-run job/run identifier for the GL extract (req 008) -
+      * time-derived so every run's CALCGLX records are traceable to
+      * the run that produced them, even with no CALCPARM override
+       SET-DEFAULT-JOB-ID-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE SPACES TO WS-JOB-ID.
+           STRING 'J' DELIMITED BY SIZE
+                  WS-CDT-TIME(1:6) DELIMITED BY SIZE
+                  '0' DELIMITED BY SIZE
+             INTO WS-JOB-ID.
+
+      * reads the optional CALCPARM rounding/precision control card -
+      * a missing file just means "use the truncate-at-4-decimals
+      * behaviour this calculator always had" and the time-derived
+      * job id from SET-DEFAULT-JOB-ID-PARA
+       READ-PRECISION-PARM-PARA.
+           OPEN INPUT CALC-PARM-FILE.
+
+           IF WS-PARM-STATUS = '00'
+               READ CALC-PARM-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PM-ROUND-SW TO WS-ROUND-SW
+                     MOVE PM-DEC-PLACES TO WS-DEC-PLACES
+                     IF PM-JOB-ID NOT = SPACES
+                         MOVE PM-JOB-ID TO WS-JOB-ID
+                     END-IF
+               END-READ
+               CLOSE CALC-PARM-FILE
+           END-IF.
+
+           IF WS-DEC-PLACES > 4
+               MOVE 4 TO WS-DEC-PLACES
+           END-IF.
+
+       INTERACTIVE-CALC-PARA.
+           PERFORM VALIDATE-OPERATOR-PARA.
+           PERFORM VALIDATE-NUMBER1-PARA.
+           PERFORM VALIDATE-NUMBER2-PARA.
+
+           MOVE WS-A TO WS-A-EDIT.
+           MOVE WS-B TO WS-B-EDIT.
+           DISPLAY 'Formula ', WS-A-EDIT, ' ', WS-OPERATOR, ' ',
+              WS-B-EDIT.
+
+           MOVE 'N' TO WS-CHAIN-BROKEN-SW.
+           PERFORM CALC-ONE-PARA.
+
+           IF WS-CALC-VALID
+               MOVE WS-B TO WS-RESULT-EDIT
+               DISPLAY 'Result: ', WS-RESULT-EDIT
+           ELSE
+               MOVE 'Y' TO WS-CHAIN-BROKEN-SW
+               DISPLAY 'Rejected: ', CE-REASON-TEXT
+           END-IF.
+
+      * multi-step "10 + 5 * 2" style chaining at the console - the
+      * running total just stays in WS-B, only a new operator and one
+      * more operand are needed for each extra step. once a step is
+      * rejected WS-B is stale (CALC-ONE-PARA never updated it), so
+      * WS-CHAIN-BROKEN-SW (set above / below) makes every later step
+      * reject too instead of silently chaining onto that stale value
+           MOVE 'Y' TO WS-CHAIN-MORE-SW.
+           PERFORM UNTIL NOT WS-CHAIN-MORE
+               DISPLAY 'Chain another operation onto the result? (Y/N)'
+               ACCEPT WS-CHAIN-MORE-SW
+
+               IF WS-CHAIN-MORE
+                   PERFORM VALIDATE-OPERATOR-PARA
+                   PERFORM VALIDATE-NUMBER1-PARA
+
+                   MOVE WS-A TO WS-A-EDIT
+                   MOVE WS-B TO WS-B-EDIT
+                   DISPLAY 'Formula ', WS-B-EDIT, ' ', WS-OPERATOR,
+                      ' ', WS-A-EDIT
+
+                   PERFORM CALC-ONE-PARA
+
+                   IF WS-CALC-VALID
+                       MOVE WS-B TO WS-RESULT-EDIT
+                       DISPLAY 'Result: ', WS-RESULT-EDIT
+                   ELSE
+                       MOVE 'Y' TO WS-CHAIN-BROKEN-SW
+                       DISPLAY 'Rejected: ', CE-REASON-TEXT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * re-prompts instead of falling into WHEN OTHER / STOP RUN on a
+      * mistyped operator - CALCOPS.cpy is the one place the list of
+      * operators this calculator knows about is maintained
+       VALIDATE-OPERATOR-PARA.
+           MOVE 'N' TO WS-OP-VALID-SW.
+           PERFORM UNTIL WS-OP-VALID
+               DISPLAY 'Operator (+ - * x /):'
+               ACCEPT WS-OPERATOR
+               IF WS-OP-IS-VALID
+                   MOVE 'Y' TO WS-OP-VALID-SW
+               ELSE
+                   DISPLAY 'Invalid operator, please re-enter.'
+               END-IF
+           END-PERFORM.
+
+      * numeric test on the raw ACCEPT buffer before it ever reaches a
+      * numeric PIC - a mistyped character re-prompts instead of
+      * corrupting WS-A/WS-B or killing the job
+       VALIDATE-NUMBER1-PARA.
+           MOVE 'N' TO WS-NUM-VALID-SW.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY 'Number1:'
+               ACCEPT WS-A-INPUT
+               IF FUNCTION TEST-NUMVAL(WS-A-INPUT) = 0
+                   MOVE FUNCTION NUMVAL(WS-A-INPUT) TO WS-A
+                   MOVE 'Y' TO WS-NUM-VALID-SW
+               ELSE
+                   DISPLAY 'Invalid number, please re-enter.'
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-NUMBER2-PARA.
+           MOVE 'N' TO WS-NUM-VALID-SW.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY 'Number2:'
+               ACCEPT WS-B-INPUT
+               IF FUNCTION TEST-NUMVAL(WS-B-INPUT) = 0
+                   MOVE FUNCTION NUMVAL(WS-B-INPUT) TO WS-B
+                   MOVE 'Y' TO WS-NUM-VALID-SW
+               ELSE
+                   DISPLAY 'Invalid number, please re-enter.'
+               END-IF
+           END-PERFORM.
+
+       BATCH-CALC-PARA.
+      * CHECK-RESTART-PARA already ran in ENTRY_PARA (it has to, before
+      * CALCERR/CALCAUD/CALCGLX are opened) - WS-RESTART-SKIP-COUNT is
+      * still set from that call.
+           OPEN INPUT CALC-TRANS-FILE.
+           PERFORM OPEN-RESULT-FILE-PARA.
+
+           IF WS-RESTART-SKIP-COUNT > 0
+               DISPLAY 'Restarting after checkpoint, skipping ',
+                  WS-RESTART-SKIP-COUNT, ' already-processed records.'
+      * a plain PERFORM n TIMES keeps iterating even after AT END
+      * fires, which relies on undefined/implementation-specific
+      * behaviour for reading an already-exhausted sequential file if
+      * CALCCKP ever points past CALCIN's actual record count - the
+      * UNTIL here stops the skip loop the moment EOF is hit instead.
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-SKIP-COUNT
+                      OR END-OF-TRANS-FILE
+                   READ CALC-TRANS-FILE
+                      AT END MOVE 'Y' TO WS-EOF-SWITCH
+                   END-READ
+                   ADD 1 TO WS-RECORD-NUM
+               END-PERFORM
+           END-IF.
+
+           PERFORM UNTIL END-OF-TRANS-FILE
+               READ CALC-TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUM
+                       MOVE CT-OPERATOR TO WS-OPERATOR
+                       MOVE CT-A TO WS-A
+
+                       IF CT-CHAIN-ID = WS-PREV-CHAIN-ID
+                          AND CT-CHAIN-ID NOT = SPACES
+                           CONTINUE
+                       ELSE
+                           MOVE CT-B TO WS-B
+                           MOVE 'N' TO WS-CHAIN-BROKEN-SW
+                       END-IF
+                       MOVE CT-CHAIN-ID TO WS-PREV-CHAIN-ID
+
+                       PERFORM CALC-ONE-PARA
+
+                       IF WS-CALC-VALID
+                           MOVE CT-OPERATOR TO CR-OPERATOR
+                           MOVE CT-A TO CR-A
+                           MOVE WS-B-ORIGINAL TO CR-B
+                           MOVE WS-B TO CR-RESULT
+                           WRITE CR-RECORD
+                       ELSE
+      * this step (the chain's base or a continuation) produced no
+      * usable WS-B - every later record sharing CT-CHAIN-ID must be
+      * rejected too instead of silently chaining onto the stale value
+                           MOVE 'Y' TO WS-CHAIN-BROKEN-SW
+                       END-IF
+
+                       IF FUNCTION MOD(WS-RECORD-NUM,
+                          WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT-PARA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * reached true end-of-file with no abend in between - there is
+      * nothing left to restart into, so clear the checkpoint instead
+      * of leaving the last interval's record number behind for the
+      * *next* day's CALCIN to be wrongly skipped against
+           PERFORM CLEAR-CHECKPOINT-PARA.
+
+           CLOSE CALC-TRANS-FILE CALC-RESULT-FILE.
+
+      * same OPEN EXTEND / OPEN OUTPUT fallback as OPEN-LOG-FILES-PARA,
+      * for CALCOUT specifically (it's batch-only, so it can't be
+      * opened alongside CALCERR/CALCAUD/CALCGLX in ENTRY_PARA before
+      * WS-RUN-MODE is known).
+       OPEN-RESULT-FILE-PARA.
+           IF WS-RESTART-SKIP-COUNT > 0
+               OPEN EXTEND CALC-RESULT-FILE
+               IF WS-OUT-STATUS = '35'
+                   OPEN OUTPUT CALC-RESULT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-RESULT-FILE
+           END-IF.
+
+      * sees whether a prior run left a checkpoint behind and, if so,
+      * how many CALCIN records to skip past before resuming, and
+      * restores the chain-in-progress (req 006) state as of that
+      * checkpoint - so a run that abends at record 40,000 of 50,000
+      * doesn't have to reprocess the first 40,000, and a checkpoint
+      * taken mid-chain doesn't reseed the next chain step from the
+      * wrong operand
+       CHECK-RESTART-PARA.
+           MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+           MOVE SPACES TO WS-PREV-CHAIN-ID.
+           MOVE ZERO TO WS-B.
+           MOVE 'N' TO WS-CHAIN-BROKEN-SW.
+
+           OPEN INPUT CALC-CHECKPOINT-FILE.
+
+           IF WS-CKP-STATUS = '00'
+               READ CALC-CHECKPOINT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CK-LAST-RECORD-NUM TO WS-RESTART-SKIP-COUNT
+                     MOVE CK-CHAIN-ID TO WS-PREV-CHAIN-ID
+                     MOVE CK-CHAIN-TOTAL TO WS-B
+                     MOVE CK-CHAIN-BROKEN-SW TO WS-CHAIN-BROKEN-SW
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+      * written every WS-CHECKPOINT-INTERVAL records with the last
+      * record number fully processed plus the chain id/running total
+      * in play at that point, so CHECK-RESTART-PARA can resume a
+      * chain that was still open when the checkpoint was taken -
+      * including whether that chain was already broken by a rejected
+      * step, so a restart doesn't un-break it
+       WRITE-CHECKPOINT-PARA.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE.
+           MOVE WS-RECORD-NUM TO CK-LAST-RECORD-NUM.
+           MOVE WS-PREV-CHAIN-ID TO CK-CHAIN-ID.
+           MOVE WS-B TO CK-CHAIN-TOTAL.
+           MOVE WS-CHAIN-BROKEN-SW TO CK-CHAIN-BROKEN-SW.
+           WRITE CK-RECORD.
+           CLOSE CALC-CHECKPOINT-FILE.
+
+      * resets the checkpoint after a clean completion - record number
+      * ZERO means CHECK-RESTART-PARA skips nothing on the next run
+       CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE.
+           MOVE ZERO TO CK-LAST-RECORD-NUM.
+           MOVE SPACES TO CK-CHAIN-ID.
+           MOVE ZERO TO CK-CHAIN-TOTAL.
+           MOVE 'N' TO CK-CHAIN-BROKEN-SW.
+           WRITE CK-RECORD.
+           CLOSE CALC-CHECKPOINT-FILE.
+
+      * code duplication because limine memes
+      * shared by both the ACCEPT path and the CALCIN batch path -
+      * bad operator and divide-by-zero inputs get logged instead of
+      * killing the job with WHEN OTHER STOP RUN
+       CALC-ONE-PARA.
+           MOVE 'Y' TO WS-CALC-VALID-SW.
+           MOVE WS-B TO WS-B-ORIGINAL.
+
+           EVALUATE TRUE
+              WHEN WS-CHAIN-IS-BROKEN
+                   MOVE 'N' TO WS-CALC-VALID-SW
+                   MOVE 'CB' TO CE-REASON-CODE
+                   MOVE 'BROKEN CHAIN' TO CE-REASON-TEXT
+              WHEN WS-OP-IS-DIVIDE AND WS-A = ZERO
+                   MOVE 'N' TO WS-CALC-VALID-SW
+                   MOVE 'DZ' TO CE-REASON-CODE
+                   MOVE 'DIVIDE BY ZERO' TO CE-REASON-TEXT
+              WHEN WS-OP-IS-VALID
+                   CONTINUE
+              WHEN OTHER
+                   MOVE 'N' TO WS-CALC-VALID-SW
+                   MOVE 'BO' TO CE-REASON-CODE
+                   MOVE 'INVALID OPERATOR' TO CE-REASON-TEXT
+           END-EVALUATE.
+
+           IF WS-CALC-INVALID
+               MOVE WS-RECORD-NUM TO CE-RECORD-NUM
+               MOVE WS-OPERATOR TO CE-OPERATOR
+               MOVE WS-A TO CE-A
+               MOVE WS-B TO CE-B
+               WRITE CE-RECORD
+               ADD 1 TO WS-CNT-REJECTED
+           ELSE
+               IF WS-ROUND-ON
+                   EVALUATE WS-OPERATOR
+                      WHEN '+' ADD WS-A TO WS-B ROUNDED
+                                ADD 1 TO WS-CNT-ADD
+                      WHEN '-' SUBTRACT WS-A FROM WS-B ROUNDED
+                                ADD 1 TO WS-CNT-SUB
+                      WHEN '*' MULTIPLY WS-A BY WS-B ROUNDED
+                                ADD 1 TO WS-CNT-MUL
+                      WHEN 'x' MULTIPLY WS-A BY WS-B ROUNDED
+                                ADD 1 TO WS-CNT-MUL
+                      WHEN 'X' MULTIPLY WS-A BY WS-B ROUNDED
+                                ADD 1 TO WS-CNT-MUL
+                      WHEN '/' DIVIDE WS-A INTO WS-B ROUNDED
+                                ADD 1 TO WS-CNT-DIV
+                   END-EVALUATE
+               ELSE
+                   EVALUATE WS-OPERATOR
+                      WHEN '+' ADD WS-A TO WS-B
+                                ADD 1 TO WS-CNT-ADD
+                      WHEN '-' SUBTRACT WS-A FROM WS-B
+                                ADD 1 TO WS-CNT-SUB
+                      WHEN '*' MULTIPLY WS-A BY WS-B
+                                ADD 1 TO WS-CNT-MUL
+                      WHEN 'x' MULTIPLY WS-A BY WS-B
+                                ADD 1 TO WS-CNT-MUL
+                      WHEN 'X' MULTIPLY WS-A BY WS-B
+                                ADD 1 TO WS-CNT-MUL
+                      WHEN '/' DIVIDE WS-A INTO WS-B
+                                ADD 1 TO WS-CNT-DIV
+                   END-EVALUATE
+               END-IF
+
+               PERFORM APPLY-PRECISION-PARA
+
+               PERFORM ACCUMULATE-RESULT-PARA
+               PERFORM WRITE-AUDIT-LOG-PARA
+               PERFORM WRITE-GL-EXTRACT-PARA
+           END-IF.
+
+      * collapses WS-B to the configured number of decimal places
+      * (WS-DEC-PLACES, from CALCPARM) instead of always truncating
+      * silently at 4
+       APPLY-PRECISION-PARA.
+      * shift WS-B left by WS-DEC-PLACES places (not by 4 minus that)
+      * so the digits beyond WS-DEC-PLACES end up as the fractional
+      * remainder that gets rounded/truncated away below - shifting by
+      * (4 - WS-DEC-PLACES) instead would just move the decimal point
+      * and shift it back again, never actually discarding anything.
+           COMPUTE WS-SCALE-FACTOR = 10 ** WS-DEC-PLACES.
+
+           IF WS-DEC-PLACES < 4
+               IF WS-ROUND-ON
+                   COMPUTE WS-PRECISION-TEMP ROUNDED =
+                      WS-B * WS-SCALE-FACTOR
+               ELSE
+                   COMPUTE WS-PRECISION-TEMP =
+                      FUNCTION INTEGER-PART(WS-B * WS-SCALE-FACTOR)
+               END-IF
+      * if rounding up pushed the scaled value past WS-B's own 16
+      * integer digits (e.g. ...9999 rounding to a 17-digit whole
+      * number), leave WS-B at its pre-rounding value instead of
+      * letting the divide-back silently truncate to a wrong result -
+      * COBOL does not update the receiving field on a SIZE ERROR, so
+      * CONTINUE here means "keep the full-precision value".
+               COMPUTE WS-B = WS-PRECISION-TEMP / WS-SCALE-FACTOR
+                   ON SIZE ERROR
+                       CONTINUE
+               END-COMPUTE
+           END-IF.
+
+      * real audit trail for the auditors - one record per successful
+      * EVALUATE pass instead of a DISPLAY line that evaporates with
+      * the sysout
+       WRITE-AUDIT-LOG-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+      * WS-CDT-DATE(8) + '-'(1) + WS-CDT-TIME(8) is only 17 characters
+      * - clear all 21 of WS-TIMESTAMP first, or the trailing 4 bytes
+      * are whatever was left in working storage (uninitialized
+      * alphanumeric storage, not guaranteed to be spaces) and end up
+      * as literal low-values in the permanent CALCAUD record.
+           MOVE SPACES TO WS-TIMESTAMP.
+           STRING WS-CDT-DATE DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-CDT-TIME DELIMITED BY SIZE
+             INTO WS-TIMESTAMP.
+
+           MOVE WS-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-RECORD-NUM TO AL-RECORD-NUM.
+           MOVE WS-OPERATOR TO AL-OPERATOR.
+           MOVE WS-A TO AL-A.
+           MOVE WS-B-ORIGINAL TO AL-B.
+           MOVE WS-B TO AL-RESULT.
+           WRITE AL-RECORD.
+
+      * CSV extract the GL reporting job reads in directly instead of
+      * someone re-keying numbers off a printout
+       WRITE-GL-EXTRACT-PARA.
+           MOVE WS-A TO WS-A-EDIT.
+           MOVE WS-B-ORIGINAL TO WS-B-EDIT.
+           MOVE WS-B TO WS-RESULT-EDIT.
+
+           MOVE SPACES TO GL-RECORD.
+           STRING WS-JOB-ID         DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  WS-OPERATOR       DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  WS-A-EDIT         DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  WS-B-EDIT         DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  WS-RESULT-EDIT    DELIMITED BY SIZE
+             INTO GL-RECORD.
+           WRITE GL-RECORD.
+
+       ACCUMULATE-RESULT-PARA.
+           ADD 1 TO WS-RESULT-COUNT.
+           ADD WS-B TO WS-TOTAL-RESULT.
+
+           IF WS-FIRST-RESULT-SW = 'Y'
+               MOVE WS-B TO WS-MIN-RESULT
+               MOVE WS-B TO WS-MAX-RESULT
+               MOVE 'N' TO WS-FIRST-RESULT-SW
+           ELSE
+               IF WS-B < WS-MIN-RESULT
+                   MOVE WS-B TO WS-MIN-RESULT
+               END-IF
+               IF WS-B > WS-MAX-RESULT
+                   MOVE WS-B TO WS-MAX-RESULT
+               END-IF
+           END-IF.
+
+       SUMMARY-REPORT-PARA.
+           IF WS-RESULT-COUNT > 0
+               COMPUTE WS-AVG-RESULT ROUNDED =
+                  WS-TOTAL-RESULT / WS-RESULT-COUNT
+           END-IF.
+
+           MOVE WS-TOTAL-RESULT TO WS-TOTAL-EDIT.
+
+           DISPLAY '===================================='.
+           DISPLAY ' DAILY CALCULATOR SUMMARY REPORT'.
+           DISPLAY '===================================='.
+           DISPLAY ' ADDITIONS . . . . . : ', WS-CNT-ADD.
+           DISPLAY ' SUBTRACTIONS. . . . : ', WS-CNT-SUB.
+           DISPLAY ' MULTIPLICATIONS . . : ', WS-CNT-MUL.
+           DISPLAY ' DIVISIONS . . . . . : ', WS-CNT-DIV.
+           DISPLAY ' REJECTED INPUTS . . : ', WS-CNT-REJECTED.
+           DISPLAY ' TOTAL CALCULATIONS. : ', WS-RESULT-COUNT.
+           DISPLAY ' GRAND TOTAL (SUM) . : ', WS-TOTAL-EDIT.
+
+           IF WS-RESULT-COUNT > 0
+               MOVE WS-AVG-RESULT TO WS-AVG-EDIT
+               MOVE WS-MIN-RESULT TO WS-MIN-EDIT
+               MOVE WS-MAX-RESULT TO WS-MAX-EDIT
+               DISPLAY ' AVERAGE RESULT. . . : ', WS-AVG-EDIT
+               DISPLAY ' MINIMUM RESULT. . . : ', WS-MIN-EDIT
+               DISPLAY ' MAXIMUM RESULT. . . : ', WS-MAX-EDIT
+           ELSE
+               DISPLAY ' AVERAGE RESULT. . . : N/A'
+               DISPLAY ' MINIMUM RESULT. . . : N/A'
+               DISPLAY ' MAXIMUM RESULT. . . : N/A'
+           END-IF.
+
+           DISPLAY '===================================='.
